@@ -1,19 +1,948 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. A-PLUS-B.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1        PIC 9(10).
-       01 NUM2        PIC 9(10).
-       01 RESULT      PIC 9(10).
-       01 INPUT-LINE  PIC X(100).
-       01 DISPLAY-RESULT PIC Z(4).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           ACCEPT INPUT-LINE
-           UNSTRING INPUT-LINE DELIMITED BY SPACE
-               INTO NUM1, NUM2
-           END-UNSTRING
-           COMPUTE RESULT = NUM1 + NUM2
-           MOVE FUNCTION NUMVAL (RESULT) TO DISPLAY-RESULT
-           DISPLAY DISPLAY-RESULT
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. A-PLUS-B.
+000120 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000130 INSTALLATION. GL-SUMMARIZATION.
+000140 DATE-WRITTEN. 01/04/2019.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 01/04/2019  JMD  ORIGINAL - ONE-SHOT ACCEPT OF A SINGLE PAIR.
+000200* 08/09/2026  RGM  CONVERTED FROM SINGLE ACCEPT TO BATCH FILE
+000210*                  PROCESSING.  READS NUM1/NUM2 PAIRS FROM A
+000220*                  NEW INPUT FILE, ONE PAIR PER RECORD, UNTIL
+000230*                  END OF FILE, EMITTING ONE DISPLAY-RESULT
+000240*                  LINE PER RECORD.
+000250* 08/09/2026  RGM  ADDED NUMERIC VALIDATION OF NUM1/NUM2 AND A
+000260*                  REJECT FILE.  RECORDS THAT FAIL VALIDATION
+000270*                  ARE WRITTEN TO THE REJECT FILE WITH THE
+000280*                  ORIGINAL INPUT LINE AND A REASON CODE RATHER
+000290*                  THAN ABENDING THE RUN.
+000300* 08/09/2026  RGM  NUM1/NUM2/RESULT CHANGED TO SIGNED PIC S9(10)
+000310*                  SO CREDIT AMOUNTS CAN BE FED IN AS NEGATIVE
+000320*                  VALUES AND NET AGAINST DEBITS.  DISPLAY-RESULT
+000330*                  WIDENED TO CARRY A FLOATING SIGN.  UNSTRING
+000340*                  NOW LANDS ON TEXT STAGING FIELDS SO NUMVAL
+000350*                  AND TEST-NUMVAL CAN VALIDATE THE SIGN AND
+000360*                  DIGITS BEFORE THE VALUE GOES NUMERIC; THE OLD
+000370*                  NUMVAL(RESULT) MOVE ONTO DISPLAY-RESULT WAS
+000380*                  DROPPED SINCE IT MISHANDLED A NEGATIVE SIGN.
+000390* 08/09/2026  RGM  ADDED ON SIZE ERROR CHECKING TO THE COMPUTE
+000400*                  OF RESULT AND A NEW EXCEPTION FILE.  A PAIR
+000410*                  THAT OVERFLOWS PIC S9(10) IS ROUTED TO THE
+000420*                  EXCEPTION FILE WITH THE TRUNCATED RESULT
+000430*                  INSTEAD OF FLOWING DOWNSTREAM UNFLAGGED.
+000440* 08/09/2026  RGM  ADDED RUN-LEVEL CONTROL TOTALS (RECORD COUNT
+000450*                  AND SUM OF RESULT) AND A NEW AUDIT FILE.  A
+000460*                  TRAILER CARRYING THE RUN DATE AND TOTALS IS
+000470*                  WRITTEN AT END OF RUN FOR NIGHTLY RECON TO
+000480*                  MATCH AGAINST THE UPSTREAM EXTRACT'S TOTALS.
+000490* 08/09/2026  RGM  ADDED CHECKPOINT/RESTART.  THE LAST INPUT
+000500*                  RECORD NUMBER PROCESSED AND THE RUNNING
+000510*                  CONTROL TOTALS ARE SAVED TO A CHECKPOINT FILE
+000520*                  EVERY CHECKPOINT-INTERVAL RECORDS.  A RESTARTED
+000530*                  RUN READS THE CHECKPOINT, SKIPS THE RECORDS
+000540*                  ALREADY PROCESSED, AND RESUMES THE TOTALS
+000550*                  RATHER THAN STARTING OVER.  CLEANING UP THE
+000560*                  CHECKPOINT FILE BETWEEN SEPARATE BATCH WINDOWS
+000570*                  IS A JOB-STEP (JCL) RESPONSIBILITY, THE SAME AS
+000580*                  FOR THE INPUT FILE ITSELF.
+000590* 08/09/2026  RGM  REPLACED THE BARE CONSOLE DISPLAY OF RESULT
+000600*                  WITH A FORMATTED, PAGINATED SUMMARY REPORT
+000610*                  CARRYING A REPORT HEADER, COLUMN HEADINGS, PAGE
+000620*                  BREAKS, AND A FINAL TOTALS PAGE.
+000630* 08/09/2026  RGM  MADE THE UNSTRING DELIMITER AND FIELD LAYOUT
+000640*                  PARAMETER-DRIVEN.  A PARAMETER FILE READ AT
+000650*                  STARTUP SELECTS DELIMITED MODE (WITH A CHOSEN
+000660*                  DELIMITER CHARACTER) OR FIXED-WIDTH MODE (WITH
+000670*                  A START/LENGTH FOR EACH FIELD), SO THE SAME
+000680*                  PROGRAM CAN BE POINTED AT DIFFERENT UPSTREAM
+000690*                  EXTRACT LAYOUTS WITHOUT A CODE CHANGE.  WHEN NO
+000700*                  PARAMETER FILE IS PRESENT THE ORIGINAL
+000710*                  SPACE-DELIMITED TWO-FIELD BEHAVIOR IS USED.
+000720* 08/09/2026  RGM  ADDED A GL POSTING INTERFACE FILE CARRYING A
+000730*                  BATCH HEADER (RUN DATE, SOURCE SYSTEM ID), ONE
+000740*                  DETAIL RECORD PER RESULT WITH ITS NUM1/NUM2
+000750*                  TRACE CONTEXT, AND A TRAILER WITH THE DETAIL
+000760*                  COUNT AND A HASH TOTAL, SO GENERAL LEDGER
+000770*                  POSTING CAN PICK UP THIS RUN'S RESULTS DIRECTLY
+000780*                  INSTEAD OF SOMEONE RE-KEYING THE REPORT.
+000790* 08/09/2026  RGM  A RESTARTED RUN NOW EXTENDS REJFILE, XCPFILE,
+000800*                  RPTFILE AND GLIFILE INSTEAD OF REOPENING THEM
+000810*                  OUTPUT, SO THE PRE-RESTART SEGMENT STAYS IN
+000820*                  PLACE ALONGSIDE THE RESTORED CONTROL TOTALS.
+000830*                  THE CHECKPOINT RECORD NOW ALSO CARRIES THE GL
+000840*                  DETAIL COUNT, GL HASH TOTAL AND PAGE NUMBER SO
+000850*                  THOSE RESTART TOO.  THE GL HEADER IS WRITTEN
+000860*                  ONLY ON A FRESH RUN, NOT ON A RESTART, SO
+000870*                  GLIFILE DOESN'T PICK UP A SECOND HDR RECORD.
+000880*                  THE RUN TOTAL ADDS NOW CARRY AN ON SIZE ERROR
+000890*                  CHECK; AN OVERFLOW HALTS THE RUN, SETS
+000900*                  RETURN-CODE TO 16, AND FLAGS THE AUDIT TRAILER
+000910*                  SO A CORRUPTED FIGURE NEVER PASSES SILENTLY.
+000920*                  1100-READ-PARAMETERS AND 1600-RESTART-FROM-
+000930*                  CHECKPOINT NOW CHECK FILE STATUS AFTER THE
+000940*                  READ ITSELF, NOT JUST THE OPEN, SO A PRESENT
+000950*                  BUT ZERO-LENGTH PARMFILE OR CKPFILE FALLS BACK
+000960*                  TO DEFAULTS THE SAME AS A MISSING ONE.
+000970*                  REJECT-RECORD IS NOW A SHARED RJCTREC COPYBOOK
+000980*                  PULLED IN BY BOTH A-PLUS-B AND A-PLUS-N.
+000990* 08/09/2026  RGM  WIDENED AUD-CONTROL-TOTAL AND RT-CONTROL-TOTAL
+001000*                  TO PIC -Z(10)9 TO MATCH THE ELEVEN-DIGIT
+001010*                  CONTROL-TOTAL THEY EDIT.  8000-TERMINATE NOW
+001020*                  CLEARS CKPFILE ON A CLEAN FINISH SO A SUBSEQUENT
+001030*                  RUN AGAINST THE SAME INPUT DOESN'T MISTAKE A
+001040*                  COMPLETED RUN'S LEFTOVER CHECKPOINT FOR A
+001050*                  CRASHED ONE AND REPROCESS THE TAIL OF THE FILE.
+001060*                  CHECKPOINT-INTERVAL CAN NOW BE OVERRIDDEN FROM
+001070*                  PARMFILE.  1150-VALIDATE-PARAMETERS ABORTS THE
+001080*                  RUN UP FRONT IF FIXED-WIDTH MODE IS CONFIGURED
+001090*                  WITH A FIELD LENGTH THAT WON'T FIT NUM1-TEXT OR
+001100*                  NUM2-TEXT, INSTEAD OF LETTING THE REFERENCE
+001110*                  MODIFICATION SILENTLY TRUNCATE THE DIGITS.
+001120* 08/09/2026  RGM  3100-UNSTRING-AND-VALIDATE NOW STAGES NUM1/NUM2
+001130*                  THROUGH A COMPUTE WITH AN ON SIZE ERROR CLAUSE
+001140*                  INSTEAD OF A PLAIN MOVE, SO A SYNTACTICALLY
+001150*                  NUMERIC TOKEN TOO LARGE FOR PIC S9(10) IS
+001160*                  REJECTED RATHER THAN SILENTLY TRUNCATED.  ADDED
+001170*                  1150-VALIDATE-PARAMETERS CHECKS FOR A
+001180*                  FIXED-WIDTH START/LENGTH THAT RUNS OFF EITHER
+001190*                  END OF THE 100-BYTE INPUT-LINE, THE SAME CLASS
+001200*                  OF CONFIGURATION ERROR ALREADY CAUGHT FOR A
+001210*                  LENGTH OVER ELEVEN.  A RESTARTED RUN NOW TRIMS
+001220*                  REJFILE, XCPFILE, RPTFILE AND GLIFILE BACK TO
+001230*                  THEIR CHECKPOINTED LINE COUNT BEFORE REOPENING
+001240*                  THEM EXTEND, SINCE ANYTHING WRITTEN PAST THE
+001250*                  LAST CHECKPOINT BUT BEFORE THE CRASH WAS BEING
+001260*                  DUPLICATED WHEN THOSE RECORDS WERE REPROCESSED.
+001270*                  CONTROL-RECORD-COUNT AND GL-DETAIL-COUNT NOW
+001280*                  ONLY INCREMENT ON THE NOT ON SIZE ERROR SIDE OF
+001290*                  THEIR RUN-TOTAL ADDS, SO THE COUNT ON AN
+001300*                  OVERFLOW-ABORTED RUN CAN NEVER RUN AHEAD OF THE
+001310*                  TOTAL IT'S SUPPOSED TO RECONCILE AGAINST.
+001320*----------------------------------------------------------------
+001330 ENVIRONMENT DIVISION.
+001340 INPUT-OUTPUT SECTION.
+001350 FILE-CONTROL.
+001360     SELECT INPUT-FILE ASSIGN TO "INFILE"
+001370         ORGANIZATION IS LINE SEQUENTIAL.
+001380     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+001390         ORGANIZATION IS LINE SEQUENTIAL.
+001400     SELECT EXCEPTION-FILE ASSIGN TO "XCPFILE"
+001410         ORGANIZATION IS LINE SEQUENTIAL.
+001420     SELECT AUDIT-FILE ASSIGN TO "AUDFILE"
+001430         ORGANIZATION IS LINE SEQUENTIAL.
+001440     SELECT CHECKPOINT-FILE ASSIGN TO "CKPFILE"
+001450         ORGANIZATION IS LINE SEQUENTIAL
+001460         FILE STATUS IS CKP-FILE-STATUS.
+001470     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+001480         ORGANIZATION IS LINE SEQUENTIAL.
+001490     SELECT PARAMETER-FILE ASSIGN TO "PARMFILE"
+001500         ORGANIZATION IS LINE SEQUENTIAL
+001510         FILE STATUS IS PARM-FILE-STATUS.
+001520     SELECT GL-INTERFACE-FILE ASSIGN TO "GLIFILE"
+001530         ORGANIZATION IS LINE SEQUENTIAL.
+001540     SELECT SCRATCH-FILE ASSIGN TO "CKPSCRAT"
+001550         ORGANIZATION IS LINE SEQUENTIAL
+001560         FILE STATUS IS SCRATCH-FILE-STATUS.
+001570 DATA DIVISION.
+001580 FILE SECTION.
+001590 FD  INPUT-FILE
+001600     LABEL RECORDS ARE STANDARD.
+001610 01  INPUT-RECORD           PIC X(100).
+001620 FD  REJECT-FILE
+001630     LABEL RECORDS ARE STANDARD.
+001640 01  REJECT-RECORD.
+001650     COPY RJCTREC.
+001660 FD  EXCEPTION-FILE
+001670     LABEL RECORDS ARE STANDARD.
+001680 01  EXCEPTION-RECORD.
+001690     05  XCP-NUM1            PIC -Z(9)9.
+001700     05  FILLER              PIC X(01).
+001710     05  XCP-NUM2            PIC -Z(9)9.
+001720     05  FILLER              PIC X(01).
+001730     05  XCP-RESULT          PIC -Z(9)9.
+001740     05  FILLER              PIC X(01).
+001750     05  XCP-TEXT            PIC X(21).
+001760 FD  AUDIT-FILE
+001770     LABEL RECORDS ARE STANDARD.
+001780 01  AUDIT-RECORD.
+001790     05  AUD-RUN-DATE        PIC 9(08).
+001800     05  FILLER              PIC X(01).
+001810     05  AUD-RECORD-COUNT    PIC 9(09).
+001820     05  FILLER              PIC X(01).
+001830     05  AUD-CONTROL-TOTAL   PIC -Z(10)9.
+001840     05  FILLER              PIC X(01).
+001850     05  AUD-LABEL           PIC X(12).
+001860 FD  CHECKPOINT-FILE
+001870     LABEL RECORDS ARE STANDARD.
+001880 01  CHECKPOINT-RECORD.
+001890     05  CKP-LAST-RECORD-NUM PIC 9(09).
+001900     05  FILLER              PIC X(01).
+001910     05  CKP-RECORD-COUNT    PIC 9(09).
+001920     05  FILLER              PIC X(01).
+001930     05  CKP-CONTROL-TOTAL   PIC S9(11) SIGN TRAILING SEPARATE.
+001940     05  FILLER              PIC X(01).
+001950     05  CKP-GL-DETAIL-COUNT PIC 9(09).
+001960     05  FILLER              PIC X(01).
+001970     05  CKP-GL-HASH-TOTAL   PIC 9(11).
+001980     05  FILLER              PIC X(01).
+001990     05  CKP-PAGE-NUM        PIC 9(05).
+002000     05  FILLER              PIC X(01).
+002010     05  CKP-REJECT-LINE-COUNT    PIC 9(09).
+002020     05  FILLER              PIC X(01).
+002030     05  CKP-EXCEPTION-LINE-COUNT PIC 9(09).
+002040     05  FILLER              PIC X(01).
+002050     05  CKP-REPORT-LINE-COUNT    PIC 9(09).
+002060     05  FILLER              PIC X(01).
+002070     05  CKP-GLIFILE-LINE-COUNT   PIC 9(09).
+002080 FD  REPORT-FILE
+002090     LABEL RECORDS ARE STANDARD.
+002100 01  REPORT-LINE                PIC X(80).
+002110 FD  PARAMETER-FILE
+002120     LABEL RECORDS ARE STANDARD.
+002130 01  PARAMETER-RECORD.
+002140     05  PARM-MODE           PIC X(01).
+002150     05  FILLER              PIC X(01).
+002160     05  PARM-DELIM-CHAR     PIC X(01).
+002170     05  FILLER              PIC X(01).
+002180     05  PARM-NUM1-START     PIC 9(03).
+002190     05  FILLER              PIC X(01).
+002200     05  PARM-NUM1-LENGTH    PIC 9(03).
+002210     05  FILLER              PIC X(01).
+002220     05  PARM-NUM2-START     PIC 9(03).
+002230     05  FILLER              PIC X(01).
+002240     05  PARM-NUM2-LENGTH    PIC 9(03).
+002250     05  FILLER              PIC X(01).
+002260     05  PARM-CHECKPOINT-INTERVAL PIC 9(05).
+002270 FD  GL-INTERFACE-FILE
+002280     LABEL RECORDS ARE STANDARD.
+002290 01  GL-HEADER-RECORD.
+002300     05  GL-HDR-TYPE          PIC X(03).
+002310     05  FILLER               PIC X(01).
+002320     05  GL-HDR-RUN-DATE      PIC 9(08).
+002330     05  FILLER               PIC X(01).
+002340     05  GL-HDR-SOURCE-SYS-ID PIC X(10).
+002350 01  GL-DETAIL-RECORD.
+002360     05  GL-DTL-TYPE          PIC X(03).
+002370     05  FILLER               PIC X(01).
+002380     05  GL-DTL-NUM1          PIC -Z(9)9.
+002390     05  FILLER               PIC X(01).
+002400     05  GL-DTL-NUM2          PIC -Z(9)9.
+002410     05  FILLER               PIC X(01).
+002420     05  GL-DTL-RESULT        PIC -Z(9)9.
+002430 01  GL-TRAILER-RECORD.
+002440     05  GL-TRL-TYPE          PIC X(03).
+002450     05  FILLER               PIC X(01).
+002460     05  GL-TRL-DETAIL-COUNT  PIC 9(09).
+002470     05  FILLER               PIC X(01).
+002480     05  GL-TRL-HASH-TOTAL    PIC 9(11).
+002490 FD  SCRATCH-FILE
+002500     LABEL RECORDS ARE STANDARD.
+002510 01  SCRATCH-LINE            PIC X(134).
+002520 WORKING-STORAGE SECTION.
+002530*----------------------------------------------------------------
+002540* SWITCHES
+002550*----------------------------------------------------------------
+002560 01  INPUT-FILE-SWITCH      PIC X(01).
+002570     88  END-OF-INPUT-FILE  VALUE "Y".
+002580     88  MORE-INPUT-RECORDS VALUE "N".
+002590 01  RECORD-VALIDITY-SWITCH PIC X(01).
+002600     88  VALID-RECORD       VALUE "Y".
+002610     88  INVALID-RECORD     VALUE "N".
+002620 01  CKP-FOUND-SWITCH       PIC X(01).
+002630     88  CKP-FOUND          VALUE "Y".
+002640     88  CKP-NOT-FOUND      VALUE "N".
+002650 01  CKP-FILE-STATUS        PIC X(02).
+002660 01  PARM-FOUND-SWITCH      PIC X(01).
+002670     88  PARM-FOUND         VALUE "Y".
+002680     88  PARM-NOT-FOUND     VALUE "N".
+002690 01  PARM-FILE-STATUS       PIC X(02).
+002700 01  RUN-TOTAL-SWITCH       PIC X(01).
+002710     88  RUN-TOTAL-OVERFLOWED  VALUE "Y".
+002720     88  RUN-TOTAL-OK          VALUE "N".
+002730 01  PARM-VALIDITY-SWITCH   PIC X(01).
+002740     88  PARM-CONFIG-INVALID   VALUE "Y".
+002750     88  PARM-CONFIG-OK        VALUE "N".
+002760 01  WS-COPY-SWITCH         PIC X(01).
+002770     88  COPY-EOF           VALUE "Y".
+002780     88  COPY-NOT-EOF       VALUE "N".
+002790 01  SCRATCH-FILE-STATUS    PIC X(02).
+002800*----------------------------------------------------------------
+002810* REJECT REASON CODE VALUES
+002820*----------------------------------------------------------------
+002830 01  RSN-CODE-VALUES.
+002840     05  RSN-BLANK-LINE     PIC 9(02) VALUE 01.
+002850     05  RSN-NUM1-INVALID   PIC 9(02) VALUE 02.
+002860     05  RSN-NUM2-INVALID   PIC 9(02) VALUE 03.
+002870     05  RSN-EXTRA-TOKENS   PIC 9(02) VALUE 04.
+002880     05  RSN-NUM1-OVERFLOW  PIC 9(02) VALUE 05.
+002890     05  RSN-NUM2-OVERFLOW  PIC 9(02) VALUE 06.
+002900 01  CURRENT-RSN-CD         PIC 9(02).
+002910*----------------------------------------------------------------
+002920* WORKING FIELDS
+002930*----------------------------------------------------------------
+002940 01  INPUT-LINE             PIC X(100).
+002950 01  NUM1-TEXT              PIC X(11).
+002960 01  NUM2-TEXT              PIC X(11).
+002970 01  NUM1                   PIC S9(10).
+002980 01  NUM2                   PIC S9(10).
+002990 01  RESULT                 PIC S9(10).
+003000 01  RESULT-WORK            PIC S9(11).
+003010*----------------------------------------------------------------
+003020* INPUT LAYOUT PARAMETERS (DEFAULT TO ORIGINAL SPACE-DELIMITED,
+003030* TWO-FIELD LAYOUT WHEN NO PARAMETER FILE IS SUPPLIED)
+003040*----------------------------------------------------------------
+003050 01  WS-PARM-MODE           PIC X(01) VALUE "D".
+003060     88  WS-PARM-MODE-DELIMITED VALUE "D".
+003070     88  WS-PARM-MODE-FIXED     VALUE "F".
+003080 01  WS-PARM-DELIM-CHAR     PIC X(01) VALUE SPACE.
+003090 01  WS-PARM-NUM1-START     PIC 9(03) COMP.
+003100 01  WS-PARM-NUM1-LENGTH    PIC 9(03) COMP.
+003110 01  WS-PARM-NUM2-START     PIC 9(03) COMP.
+003120 01  WS-PARM-NUM2-LENGTH    PIC 9(03) COMP.
+003130 01  WS-PARM-NUM1-END       PIC 9(03) COMP.
+003140 01  WS-PARM-NUM2-END       PIC 9(03) COMP.
+003150*----------------------------------------------------------------
+003160* RUN CONTROL TOTALS
+003170*----------------------------------------------------------------
+003180 01  WS-RUN-DATE            PIC 9(08) COMP.
+003190 01  CONTROL-RECORD-COUNT   PIC 9(09) COMP.
+003200 01  CONTROL-TOTAL          PIC S9(11).
+003210*----------------------------------------------------------------
+003220* CHECKPOINT/RESTART FIELDS
+003230*----------------------------------------------------------------
+003240 01  INPUT-RECORD-NUMBER    PIC 9(09) COMP.
+003250 01  CHECKPOINT-INTERVAL    PIC 9(05) COMP VALUE 100.
+003260 01  WS-RESTART-RECORD-NUM  PIC 9(09) COMP.
+003270 01  WS-CKP-QUOTIENT        PIC 9(09) COMP.
+003280 01  WS-CKP-REMAINDER       PIC 9(05) COMP.
+003290 01  WS-REJECT-LINE-COUNT   PIC 9(09) COMP.
+003300 01  WS-EXCEPTION-LINE-COUNT PIC 9(09) COMP.
+003310 01  WS-REPORT-LINE-COUNT   PIC 9(09) COMP.
+003320 01  WS-GLIFILE-LINE-COUNT  PIC 9(09) COMP.
+003330 01  WS-COPY-LINE           PIC X(134).
+003340 01  WS-COPY-COUNT          PIC 9(09) COMP.
+003350*----------------------------------------------------------------
+003360* SUMMARY REPORT PRINT FIELDS
+003370*----------------------------------------------------------------
+003380 01  LINE-COUNT             PIC 9(03) COMP.
+003390 01  PAGE-NUMBER            PIC 9(05) COMP.
+003400 01  LINES-PER-PAGE         PIC 9(03) COMP VALUE 050.
+003410 01  REPORT-HEADING-1.
+003420     05  FILLER             PIC X(09) VALUE "PROGRAM: ".
+003430     05  RH1-PROGRAM-NAME   PIC X(10) VALUE "A-PLUS-B".
+003440     05  FILLER             PIC X(11) VALUE SPACES.
+003450     05  FILLER             PIC X(10) VALUE "RUN DATE: ".
+003460     05  RH1-RUN-DATE       PIC 9(08).
+003470     05  FILLER             PIC X(07) VALUE SPACES.
+003480     05  FILLER             PIC X(05) VALUE "PAGE ".
+003490     05  RH1-PAGE-NUMBER    PIC ZZZZ9.
+003500 01  REPORT-HEADING-2.
+003510     05  FILLER             PIC X(15) VALUE "NUM1".
+003520     05  FILLER             PIC X(15) VALUE "NUM2".
+003530     05  FILLER             PIC X(15) VALUE "RESULT".
+003540 01  REPORT-DETAIL-LINE.
+003550     05  RD-NUM1            PIC -Z(9)9.
+003560     05  FILLER             PIC X(05) VALUE SPACES.
+003570     05  RD-NUM2            PIC -Z(9)9.
+003580     05  FILLER             PIC X(05) VALUE SPACES.
+003590     05  RD-RESULT          PIC -Z(9)9.
+003600 01  REPORT-TOTAL-LINE-1.
+003610     05  FILLER             PIC X(15) VALUE "TOTAL RECORDS: ".
+003620     05  RT-RECORD-COUNT    PIC ZZZZZZZZ9.
+003630 01  REPORT-TOTAL-LINE-2.
+003640     05  FILLER             PIC X(15) VALUE "CONTROL TOTAL: ".
+003650     05  RT-CONTROL-TOTAL   PIC -Z(10)9.
+003660*----------------------------------------------------------------
+003670* GL POSTING INTERFACE FIELDS
+003680*----------------------------------------------------------------
+003690 01  GL-SOURCE-SYSTEM-ID    PIC X(10) VALUE "GLSUMBATCH".
+003700 01  GL-DETAIL-COUNT        PIC 9(09) COMP.
+003710 01  GL-HASH-TOTAL          PIC 9(11).
+003720 01  GL-ABS-RESULT          PIC 9(10).
+003730 PROCEDURE DIVISION.
+003740 0000-MAINLINE.
+003750     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003760     IF NOT PARM-CONFIG-INVALID
+003770         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+003780             UNTIL END-OF-INPUT-FILE
+003790             OR RUN-TOTAL-OVERFLOWED
+003800         PERFORM 8000-TERMINATE THRU 8000-EXIT
+003810     END-IF.
+003820     STOP RUN.
+003830 1000-INITIALIZE.
+003840     SET MORE-INPUT-RECORDS TO TRUE.
+003850     SET RUN-TOTAL-OK TO TRUE.
+003860     SET PARM-CONFIG-OK TO TRUE.
+003870     MOVE ZERO TO CONTROL-RECORD-COUNT.
+003880     MOVE ZERO TO CONTROL-TOTAL.
+003890     MOVE ZERO TO INPUT-RECORD-NUMBER.
+003900     MOVE ZERO TO GL-DETAIL-COUNT.
+003910     MOVE ZERO TO GL-HASH-TOTAL.
+003920     MOVE ZERO TO WS-REJECT-LINE-COUNT.
+003930     MOVE ZERO TO WS-EXCEPTION-LINE-COUNT.
+003940     MOVE ZERO TO WS-REPORT-LINE-COUNT.
+003950     MOVE ZERO TO WS-GLIFILE-LINE-COUNT.
+003960     MOVE ZERO TO PAGE-NUMBER.
+003970     MOVE LINES-PER-PAGE TO LINE-COUNT.
+003980     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003990     OPEN INPUT INPUT-FILE.
+004000     PERFORM 1100-READ-PARAMETERS THRU 1100-EXIT.
+004010     PERFORM 1150-VALIDATE-PARAMETERS THRU 1150-EXIT.
+004020     IF PARM-CONFIG-INVALID
+004030         GO TO 1000-EXIT
+004040     END-IF.
+004050     PERFORM 1600-RESTART-FROM-CHECKPOINT THRU 1600-EXIT.
+004060     PERFORM 1200-OPEN-OUTPUT-FILES THRU 1200-EXIT.
+004070     IF NOT CKP-FOUND
+004080         PERFORM 6000-WRITE-GL-HEADER THRU 6000-EXIT
+004090     END-IF.
+004100     PERFORM 5000-READ-INPUT-FILE THRU 5000-EXIT.
+004110 1000-EXIT.
+004120     EXIT.
+004130 1100-READ-PARAMETERS.
+004140     SET PARM-NOT-FOUND TO TRUE.
+004150     OPEN INPUT PARAMETER-FILE.
+004160     IF PARM-FILE-STATUS = "00"
+004170         READ PARAMETER-FILE
+004180             AT END
+004190                 CONTINUE
+004200         END-READ
+004210         IF PARM-FILE-STATUS = "00"
+004220             SET PARM-FOUND TO TRUE
+004230             MOVE PARM-MODE TO WS-PARM-MODE
+004240             MOVE PARM-DELIM-CHAR TO WS-PARM-DELIM-CHAR
+004250             MOVE PARM-NUM1-START TO WS-PARM-NUM1-START
+004260             MOVE PARM-NUM1-LENGTH TO WS-PARM-NUM1-LENGTH
+004270             MOVE PARM-NUM2-START TO WS-PARM-NUM2-START
+004280             MOVE PARM-NUM2-LENGTH TO WS-PARM-NUM2-LENGTH
+004290             IF PARM-CHECKPOINT-INTERVAL IS NUMERIC
+004300                 AND PARM-CHECKPOINT-INTERVAL > ZERO
+004310                 MOVE PARM-CHECKPOINT-INTERVAL
+004320                     TO CHECKPOINT-INTERVAL
+004330             END-IF
+004340         END-IF
+004350         CLOSE PARAMETER-FILE
+004360     END-IF.
+004370 1100-EXIT.
+004380     EXIT.
+004390 1150-VALIDATE-PARAMETERS.
+004400     IF WS-PARM-MODE-FIXED
+004410             AND (WS-PARM-NUM1-LENGTH > 11
+004420             OR WS-PARM-NUM2-LENGTH > 11)
+004430         DISPLAY "A-PLUS-B: FIXED-WIDTH FIELD LENGTH EXCEEDS "
+004440             "STAGING AREA CAPACITY - RUN ABORTED"
+004450         SET PARM-CONFIG-INVALID TO TRUE
+004460     END-IF.
+004470     IF WS-PARM-MODE-FIXED AND PARM-CONFIG-OK
+004480         COMPUTE WS-PARM-NUM1-END =
+004490             WS-PARM-NUM1-START + WS-PARM-NUM1-LENGTH - 1
+004500         COMPUTE WS-PARM-NUM2-END =
+004510             WS-PARM-NUM2-START + WS-PARM-NUM2-LENGTH - 1
+004520         IF WS-PARM-NUM1-START < 1
+004530                 OR WS-PARM-NUM2-START < 1
+004540                 OR WS-PARM-NUM1-END > 100
+004550                 OR WS-PARM-NUM2-END > 100
+004560             DISPLAY "A-PLUS-B: FIXED-WIDTH FIELD START/LENGTH "
+004570                 "FALLS OUTSIDE INPUT-LINE - RUN ABORTED"
+004580             SET PARM-CONFIG-INVALID TO TRUE
+004590         END-IF
+004600     END-IF.
+004610     IF PARM-CONFIG-INVALID
+004620         MOVE 16 TO RETURN-CODE
+004630         CLOSE INPUT-FILE
+004640     END-IF.
+004650 1150-EXIT.
+004660     EXIT.
+004670 1600-RESTART-FROM-CHECKPOINT.
+004680     SET CKP-NOT-FOUND TO TRUE.
+004690     OPEN INPUT CHECKPOINT-FILE.
+004700     IF CKP-FILE-STATUS = "00"
+004710         READ CHECKPOINT-FILE
+004720             AT END
+004730                 CONTINUE
+004740         END-READ
+004750         IF CKP-FILE-STATUS = "00"
+004760             SET CKP-FOUND TO TRUE
+004770         END-IF
+004780         CLOSE CHECKPOINT-FILE
+004790     END-IF.
+004800     IF CKP-FOUND
+004810         MOVE CKP-RECORD-COUNT TO CONTROL-RECORD-COUNT
+004820         MOVE CKP-CONTROL-TOTAL TO CONTROL-TOTAL
+004830         MOVE CKP-LAST-RECORD-NUM TO WS-RESTART-RECORD-NUM
+004840         MOVE CKP-GL-DETAIL-COUNT TO GL-DETAIL-COUNT
+004850         MOVE CKP-GL-HASH-TOTAL TO GL-HASH-TOTAL
+004860         MOVE CKP-PAGE-NUM TO PAGE-NUMBER
+004870         MOVE CKP-REJECT-LINE-COUNT TO WS-REJECT-LINE-COUNT
+004880         MOVE CKP-EXCEPTION-LINE-COUNT TO WS-EXCEPTION-LINE-COUNT
+004890         MOVE CKP-REPORT-LINE-COUNT TO WS-REPORT-LINE-COUNT
+004900         MOVE CKP-GLIFILE-LINE-COUNT TO WS-GLIFILE-LINE-COUNT
+004910         PERFORM 1655-TRUNCATE-OUTPUT-FILES THRU 1655-EXIT
+004920         PERFORM 1650-SKIP-PROCESSED-RECORDS THRU 1650-EXIT
+004930     END-IF.
+004940 1600-EXIT.
+004950     EXIT.
+004960 1650-SKIP-PROCESSED-RECORDS.
+004970     PERFORM 5000-READ-INPUT-FILE THRU 5000-EXIT
+004980         UNTIL INPUT-RECORD-NUMBER >= WS-RESTART-RECORD-NUM
+004990         OR END-OF-INPUT-FILE.
+005000 1650-EXIT.
+005010     EXIT.
+005020*----------------------------------------------------------------
+005030* TRIMS REJFILE, XCPFILE, RPTFILE AND GLIFILE BACK TO THE EXACT
+005040* PHYSICAL LINE COUNT THEY HELD AT THE LAST CHECKPOINT, SINCE ANY
+005050* LINES WRITTEN TO THEM AFTER THAT CHECKPOINT AND BEFORE THE
+005060* CRASH WOULD OTHERWISE BE DUPLICATED WHEN THOSE SAME INPUT
+005070* RECORDS ARE REPROCESSED FROM 1650-SKIP-PROCESSED-RECORDS ON.
+005080* EACH FILE IS COPIED, UP TO ITS CHECKPOINTED LINE COUNT, INTO A
+005090* SHARED SCRATCH FILE AND THEN COPIED BACK OVER THE ORIGINAL,
+005100* SINCE LINE SEQUENTIAL FILES HAVE NO NATIVE TRUNCATE-TO-N-LINES
+005110* OPERATION.
+005120*----------------------------------------------------------------
+005130 1655-TRUNCATE-OUTPUT-FILES.
+005140     PERFORM 1660-TRUNCATE-REJECT-FILE THRU 1660-EXIT.
+005150     PERFORM 1670-TRUNCATE-EXCEPTION-FILE THRU 1670-EXIT.
+005160     PERFORM 1680-TRUNCATE-REPORT-FILE THRU 1680-EXIT.
+005170     PERFORM 1690-TRUNCATE-GLIFILE THRU 1690-EXIT.
+005180 1655-EXIT.
+005190     EXIT.
+005200 1660-TRUNCATE-REJECT-FILE.
+005210     MOVE ZERO TO WS-COPY-COUNT.
+005220     SET COPY-NOT-EOF TO TRUE.
+005230     OPEN INPUT REJECT-FILE.
+005240     OPEN OUTPUT SCRATCH-FILE.
+005250     PERFORM 1661-COPY-REJECT-FORWARD THRU 1661-EXIT
+005260         UNTIL COPY-EOF
+005270         OR WS-COPY-COUNT >= CKP-REJECT-LINE-COUNT.
+005280     CLOSE REJECT-FILE.
+005290     CLOSE SCRATCH-FILE.
+005300     SET COPY-NOT-EOF TO TRUE.
+005310     OPEN OUTPUT REJECT-FILE.
+005320     OPEN INPUT SCRATCH-FILE.
+005330     PERFORM 1662-COPY-REJECT-BACK THRU 1662-EXIT
+005340         UNTIL COPY-EOF.
+005350     CLOSE REJECT-FILE.
+005360     CLOSE SCRATCH-FILE.
+005370 1660-EXIT.
+005380     EXIT.
+005390 1661-COPY-REJECT-FORWARD.
+005400     READ REJECT-FILE INTO WS-COPY-LINE
+005410         AT END
+005420             SET COPY-EOF TO TRUE
+005430     END-READ.
+005440     IF NOT COPY-EOF
+005450         WRITE SCRATCH-LINE FROM WS-COPY-LINE
+005460         ADD 1 TO WS-COPY-COUNT
+005470     END-IF.
+005480 1661-EXIT.
+005490     EXIT.
+005500 1662-COPY-REJECT-BACK.
+005510     READ SCRATCH-FILE INTO WS-COPY-LINE
+005520         AT END
+005530             SET COPY-EOF TO TRUE
+005540     END-READ.
+005550     IF NOT COPY-EOF
+005560         WRITE REJECT-RECORD FROM WS-COPY-LINE
+005570     END-IF.
+005580 1662-EXIT.
+005590     EXIT.
+005600 1670-TRUNCATE-EXCEPTION-FILE.
+005610     MOVE ZERO TO WS-COPY-COUNT.
+005620     SET COPY-NOT-EOF TO TRUE.
+005630     OPEN INPUT EXCEPTION-FILE.
+005640     OPEN OUTPUT SCRATCH-FILE.
+005650     PERFORM 1671-COPY-EXCEPTION-FORWARD THRU 1671-EXIT
+005660         UNTIL COPY-EOF
+005670         OR WS-COPY-COUNT >= CKP-EXCEPTION-LINE-COUNT.
+005680     CLOSE EXCEPTION-FILE.
+005690     CLOSE SCRATCH-FILE.
+005700     SET COPY-NOT-EOF TO TRUE.
+005710     OPEN OUTPUT EXCEPTION-FILE.
+005720     OPEN INPUT SCRATCH-FILE.
+005730     PERFORM 1672-COPY-EXCEPTION-BACK THRU 1672-EXIT
+005740         UNTIL COPY-EOF.
+005750     CLOSE EXCEPTION-FILE.
+005760     CLOSE SCRATCH-FILE.
+005770 1670-EXIT.
+005780     EXIT.
+005790 1671-COPY-EXCEPTION-FORWARD.
+005800     READ EXCEPTION-FILE INTO WS-COPY-LINE
+005810         AT END
+005820             SET COPY-EOF TO TRUE
+005830     END-READ.
+005840     IF NOT COPY-EOF
+005850         WRITE SCRATCH-LINE FROM WS-COPY-LINE
+005860         ADD 1 TO WS-COPY-COUNT
+005870     END-IF.
+005880 1671-EXIT.
+005890     EXIT.
+005900 1672-COPY-EXCEPTION-BACK.
+005910     READ SCRATCH-FILE INTO WS-COPY-LINE
+005920         AT END
+005930             SET COPY-EOF TO TRUE
+005940     END-READ.
+005950     IF NOT COPY-EOF
+005960         WRITE EXCEPTION-RECORD FROM WS-COPY-LINE
+005970     END-IF.
+005980 1672-EXIT.
+005990     EXIT.
+006000 1680-TRUNCATE-REPORT-FILE.
+006010     MOVE ZERO TO WS-COPY-COUNT.
+006020     SET COPY-NOT-EOF TO TRUE.
+006030     OPEN INPUT REPORT-FILE.
+006040     OPEN OUTPUT SCRATCH-FILE.
+006050     PERFORM 1681-COPY-REPORT-FORWARD THRU 1681-EXIT
+006060         UNTIL COPY-EOF
+006070         OR WS-COPY-COUNT >= CKP-REPORT-LINE-COUNT.
+006080     CLOSE REPORT-FILE.
+006090     CLOSE SCRATCH-FILE.
+006100     SET COPY-NOT-EOF TO TRUE.
+006110     OPEN OUTPUT REPORT-FILE.
+006120     OPEN INPUT SCRATCH-FILE.
+006130     PERFORM 1682-COPY-REPORT-BACK THRU 1682-EXIT
+006140         UNTIL COPY-EOF.
+006150     CLOSE REPORT-FILE.
+006160     CLOSE SCRATCH-FILE.
+006170 1680-EXIT.
+006180     EXIT.
+006190 1681-COPY-REPORT-FORWARD.
+006200     READ REPORT-FILE INTO WS-COPY-LINE
+006210         AT END
+006220             SET COPY-EOF TO TRUE
+006230     END-READ.
+006240     IF NOT COPY-EOF
+006250         WRITE SCRATCH-LINE FROM WS-COPY-LINE
+006260         ADD 1 TO WS-COPY-COUNT
+006270     END-IF.
+006280 1681-EXIT.
+006290     EXIT.
+006300 1682-COPY-REPORT-BACK.
+006310     READ SCRATCH-FILE INTO WS-COPY-LINE
+006320         AT END
+006330             SET COPY-EOF TO TRUE
+006340     END-READ.
+006350     IF NOT COPY-EOF
+006360         WRITE REPORT-LINE FROM WS-COPY-LINE
+006370     END-IF.
+006380 1682-EXIT.
+006390     EXIT.
+006400 1690-TRUNCATE-GLIFILE.
+006410     MOVE ZERO TO WS-COPY-COUNT.
+006420     SET COPY-NOT-EOF TO TRUE.
+006430     OPEN INPUT GL-INTERFACE-FILE.
+006440     OPEN OUTPUT SCRATCH-FILE.
+006450     PERFORM 1691-COPY-GLIFILE-FORWARD THRU 1691-EXIT
+006460         UNTIL COPY-EOF
+006470         OR WS-COPY-COUNT >= CKP-GLIFILE-LINE-COUNT.
+006480     CLOSE GL-INTERFACE-FILE.
+006490     CLOSE SCRATCH-FILE.
+006500     SET COPY-NOT-EOF TO TRUE.
+006510     OPEN OUTPUT GL-INTERFACE-FILE.
+006520     OPEN INPUT SCRATCH-FILE.
+006530     PERFORM 1692-COPY-GLIFILE-BACK THRU 1692-EXIT
+006540         UNTIL COPY-EOF.
+006550     CLOSE GL-INTERFACE-FILE.
+006560     CLOSE SCRATCH-FILE.
+006570 1690-EXIT.
+006580     EXIT.
+006590 1691-COPY-GLIFILE-FORWARD.
+006600     READ GL-INTERFACE-FILE INTO WS-COPY-LINE
+006610         AT END
+006620             SET COPY-EOF TO TRUE
+006630     END-READ.
+006640     IF NOT COPY-EOF
+006650         WRITE SCRATCH-LINE FROM WS-COPY-LINE
+006660         ADD 1 TO WS-COPY-COUNT
+006670     END-IF.
+006680 1691-EXIT.
+006690     EXIT.
+006700 1692-COPY-GLIFILE-BACK.
+006710     READ SCRATCH-FILE INTO WS-COPY-LINE
+006720         AT END
+006730             SET COPY-EOF TO TRUE
+006740     END-READ.
+006750     IF NOT COPY-EOF
+006760         WRITE GL-DETAIL-RECORD FROM WS-COPY-LINE
+006770     END-IF.
+006780 1692-EXIT.
+006790     EXIT.
+006800 1200-OPEN-OUTPUT-FILES.
+006810     IF CKP-FOUND
+006820         OPEN EXTEND REJECT-FILE
+006830         OPEN EXTEND EXCEPTION-FILE
+006840         OPEN EXTEND REPORT-FILE
+006850         OPEN EXTEND GL-INTERFACE-FILE
+006860     ELSE
+006870         OPEN OUTPUT REJECT-FILE
+006880         OPEN OUTPUT EXCEPTION-FILE
+006890         OPEN OUTPUT REPORT-FILE
+006900         OPEN OUTPUT GL-INTERFACE-FILE
+006910     END-IF.
+006920     OPEN OUTPUT AUDIT-FILE.
+006930 1200-EXIT.
+006940     EXIT.
+006950 2000-PROCESS-RECORD.
+006960     MOVE INPUT-RECORD TO INPUT-LINE.
+006970     PERFORM 3000-MAIN-PROCEDURE THRU 3000-EXIT.
+006980     PERFORM 1700-CHECKPOINT-IF-DUE THRU 1700-EXIT.
+006990     PERFORM 5000-READ-INPUT-FILE THRU 5000-EXIT.
+007000 2000-EXIT.
+007010     EXIT.
+007020 1700-CHECKPOINT-IF-DUE.
+007030     DIVIDE INPUT-RECORD-NUMBER BY CHECKPOINT-INTERVAL
+007040         GIVING WS-CKP-QUOTIENT
+007050         REMAINDER WS-CKP-REMAINDER.
+007060     IF WS-CKP-REMAINDER = ZERO
+007070         PERFORM 1750-WRITE-CHECKPOINT THRU 1750-EXIT
+007080     END-IF.
+007090 1700-EXIT.
+007100     EXIT.
+007110 1750-WRITE-CHECKPOINT.
+007120     MOVE SPACES TO CHECKPOINT-RECORD.
+007130     MOVE INPUT-RECORD-NUMBER TO CKP-LAST-RECORD-NUM.
+007140     MOVE CONTROL-RECORD-COUNT TO CKP-RECORD-COUNT.
+007150     MOVE CONTROL-TOTAL TO CKP-CONTROL-TOTAL.
+007160     MOVE GL-DETAIL-COUNT TO CKP-GL-DETAIL-COUNT.
+007170     MOVE GL-HASH-TOTAL TO CKP-GL-HASH-TOTAL.
+007180     MOVE PAGE-NUMBER TO CKP-PAGE-NUM.
+007190     MOVE WS-REJECT-LINE-COUNT TO CKP-REJECT-LINE-COUNT.
+007200     MOVE WS-EXCEPTION-LINE-COUNT TO CKP-EXCEPTION-LINE-COUNT.
+007210     MOVE WS-REPORT-LINE-COUNT TO CKP-REPORT-LINE-COUNT.
+007220     MOVE WS-GLIFILE-LINE-COUNT TO CKP-GLIFILE-LINE-COUNT.
+007230     OPEN OUTPUT CHECKPOINT-FILE.
+007240     WRITE CHECKPOINT-RECORD.
+007250     CLOSE CHECKPOINT-FILE.
+007260 1750-EXIT.
+007270     EXIT.
+007280 1800-PRINT-PAGE-HEADER.
+007290     ADD 1 TO PAGE-NUMBER.
+007300     MOVE PAGE-NUMBER TO RH1-PAGE-NUMBER.
+007310     MOVE WS-RUN-DATE TO RH1-RUN-DATE.
+007320     WRITE REPORT-LINE FROM REPORT-HEADING-1.
+007330     WRITE REPORT-LINE FROM REPORT-HEADING-2.
+007340     MOVE ZERO TO LINE-COUNT.
+007350     ADD 2 TO LINE-COUNT.
+007360     ADD 2 TO WS-REPORT-LINE-COUNT.
+007370 1800-EXIT.
+007380     EXIT.
+007390 1850-WRITE-DETAIL-LINE.
+007400     IF LINE-COUNT >= LINES-PER-PAGE
+007410         PERFORM 1800-PRINT-PAGE-HEADER THRU 1800-EXIT
+007420     END-IF.
+007430     MOVE NUM1 TO RD-NUM1.
+007440     MOVE NUM2 TO RD-NUM2.
+007450     MOVE RESULT TO RD-RESULT.
+007460     WRITE REPORT-LINE FROM REPORT-DETAIL-LINE.
+007470     ADD 1 TO LINE-COUNT.
+007480     ADD 1 TO WS-REPORT-LINE-COUNT.
+007490 1850-EXIT.
+007500     EXIT.
+007510 3000-MAIN-PROCEDURE.
+007520     SET VALID-RECORD TO TRUE.
+007530     IF INPUT-LINE = SPACES
+007540         MOVE RSN-BLANK-LINE TO CURRENT-RSN-CD
+007550         SET INVALID-RECORD TO TRUE
+007560     ELSE
+007570         PERFORM 3100-UNSTRING-AND-VALIDATE THRU 3100-EXIT
+007580     END-IF.
+007590     IF VALID-RECORD
+007600         COMPUTE RESULT = NUM1 + NUM2
+007610             ON SIZE ERROR
+007620                 PERFORM 4500-WRITE-EXCEPTION THRU 4500-EXIT
+007630             NOT ON SIZE ERROR
+007640                 PERFORM 1850-WRITE-DETAIL-LINE THRU 1850-EXIT
+007650                 PERFORM 6100-WRITE-GL-DETAIL THRU 6100-EXIT
+007660                 ADD RESULT TO CONTROL-TOTAL
+007670                     ON SIZE ERROR
+007680                         SET RUN-TOTAL-OVERFLOWED TO TRUE
+007690                     NOT ON SIZE ERROR
+007700                         ADD 1 TO CONTROL-RECORD-COUNT
+007710                 END-ADD
+007720         END-COMPUTE
+007730     ELSE
+007740         PERFORM 4000-WRITE-REJECT THRU 4000-EXIT
+007750     END-IF.
+007760 3000-EXIT.
+007770     EXIT.
+007780 3100-UNSTRING-AND-VALIDATE.
+007790     MOVE SPACES TO NUM1-TEXT NUM2-TEXT.
+007800     IF WS-PARM-MODE-FIXED
+007810         PERFORM 3150-SPLIT-FIXED-WIDTH THRU 3150-EXIT
+007820     ELSE
+007830         PERFORM 3160-SPLIT-DELIMITED THRU 3160-EXIT
+007840     END-IF.
+007850     IF VALID-RECORD
+007860             AND FUNCTION TEST-NUMVAL (NUM1-TEXT) NOT = 0
+007870         MOVE RSN-NUM1-INVALID TO CURRENT-RSN-CD
+007880         SET INVALID-RECORD TO TRUE
+007890     END-IF.
+007900     IF VALID-RECORD
+007910             AND FUNCTION TEST-NUMVAL (NUM2-TEXT) NOT = 0
+007920         MOVE RSN-NUM2-INVALID TO CURRENT-RSN-CD
+007930         SET INVALID-RECORD TO TRUE
+007940     END-IF.
+007950     IF VALID-RECORD
+007960         COMPUTE NUM1 = FUNCTION NUMVAL (NUM1-TEXT)
+007970             ON SIZE ERROR
+007980                 MOVE RSN-NUM1-OVERFLOW TO CURRENT-RSN-CD
+007990                 SET INVALID-RECORD TO TRUE
+008000         END-COMPUTE
+008010     END-IF.
+008020     IF VALID-RECORD
+008030         COMPUTE NUM2 = FUNCTION NUMVAL (NUM2-TEXT)
+008040             ON SIZE ERROR
+008050                 MOVE RSN-NUM2-OVERFLOW TO CURRENT-RSN-CD
+008060                 SET INVALID-RECORD TO TRUE
+008070         END-COMPUTE
+008080     END-IF.
+008090 3100-EXIT.
+008100     EXIT.
+008110 3150-SPLIT-FIXED-WIDTH.
+008120     MOVE INPUT-LINE (WS-PARM-NUM1-START : WS-PARM-NUM1-LENGTH)
+008130         TO NUM1-TEXT.
+008140     MOVE INPUT-LINE (WS-PARM-NUM2-START : WS-PARM-NUM2-LENGTH)
+008150         TO NUM2-TEXT.
+008160 3150-EXIT.
+008170     EXIT.
+008180 3160-SPLIT-DELIMITED.
+008190     UNSTRING INPUT-LINE DELIMITED BY ALL WS-PARM-DELIM-CHAR
+008200         INTO NUM1-TEXT, NUM2-TEXT
+008210         ON OVERFLOW
+008220             MOVE RSN-EXTRA-TOKENS TO CURRENT-RSN-CD
+008230             SET INVALID-RECORD TO TRUE
+008240     END-UNSTRING.
+008250 3160-EXIT.
+008260     EXIT.
+008270 4000-WRITE-REJECT.
+008280     MOVE SPACES TO REJECT-RECORD.
+008290     MOVE INPUT-LINE TO RJCT-LINE.
+008300     MOVE CURRENT-RSN-CD TO RJCT-RSN-CD.
+008310     EVALUATE CURRENT-RSN-CD
+008320         WHEN RSN-BLANK-LINE
+008330             MOVE "BLANK INPUT LINE" TO RJCT-RSN-TX
+008340         WHEN RSN-NUM1-INVALID
+008350             MOVE "NUM1 NOT NUMERIC" TO RJCT-RSN-TX
+008360         WHEN RSN-NUM2-INVALID
+008370             MOVE "NUM2 NOT NUMERIC" TO RJCT-RSN-TX
+008380         WHEN RSN-EXTRA-TOKENS
+008390             MOVE "EXTRA TOKENS ON RECORD" TO RJCT-RSN-TX
+008400         WHEN RSN-NUM1-OVERFLOW
+008410             MOVE "NUM1 TOO LARGE FOR FIELD" TO RJCT-RSN-TX
+008420         WHEN RSN-NUM2-OVERFLOW
+008430             MOVE "NUM2 TOO LARGE FOR FIELD" TO RJCT-RSN-TX
+008440         WHEN OTHER
+008450             MOVE "UNKNOWN VALIDATION FAILURE" TO RJCT-RSN-TX
+008460     END-EVALUATE.
+008470     WRITE REJECT-RECORD.
+008480     ADD 1 TO WS-REJECT-LINE-COUNT.
+008490 4000-EXIT.
+008500     EXIT.
+008510 4500-WRITE-EXCEPTION.
+008520     MOVE SPACES TO EXCEPTION-RECORD.
+008530     COMPUTE RESULT-WORK = NUM1 + NUM2.
+008540     MOVE RESULT-WORK TO RESULT.
+008550     MOVE NUM1 TO XCP-NUM1.
+008560     MOVE NUM2 TO XCP-NUM2.
+008570     MOVE RESULT TO XCP-RESULT.
+008580     MOVE "COMPUTE SIZE ERROR" TO XCP-TEXT.
+008590     WRITE EXCEPTION-RECORD.
+008600     ADD 1 TO WS-EXCEPTION-LINE-COUNT.
+008610 4500-EXIT.
+008620     EXIT.
+008630 5000-READ-INPUT-FILE.
+008640     READ INPUT-FILE
+008650         AT END
+008660             SET END-OF-INPUT-FILE TO TRUE
+008670     END-READ.
+008680     IF NOT END-OF-INPUT-FILE
+008690         ADD 1 TO INPUT-RECORD-NUMBER
+008700     END-IF.
+008710 5000-EXIT.
+008720     EXIT.
+008730 8000-TERMINATE.
+008740     IF RUN-TOTAL-OVERFLOWED
+008750         DISPLAY "A-PLUS-B: RUN TOTAL OVERFLOW - RUN ABORTED, "
+008760             "RECONCILE BEFORE RERUNNING"
+008770         MOVE 16 TO RETURN-CODE
+008780     ELSE
+008790         PERFORM 8100-CLEAR-CHECKPOINT THRU 8100-EXIT
+008800     END-IF.
+008810     PERFORM 7000-WRITE-AUDIT-TRAILER THRU 7000-EXIT.
+008820     PERFORM 1900-PRINT-TOTALS-PAGE THRU 1900-EXIT.
+008830     PERFORM 6200-WRITE-GL-TRAILER THRU 6200-EXIT.
+008840     CLOSE INPUT-FILE.
+008850     CLOSE REJECT-FILE.
+008860     CLOSE EXCEPTION-FILE.
+008870     CLOSE AUDIT-FILE.
+008880     CLOSE REPORT-FILE.
+008890     CLOSE GL-INTERFACE-FILE.
+008900 8000-EXIT.
+008910     EXIT.
+008920 8100-CLEAR-CHECKPOINT.
+008930     OPEN OUTPUT CHECKPOINT-FILE.
+008940     CLOSE CHECKPOINT-FILE.
+008950 8100-EXIT.
+008960     EXIT.
+008970 6000-WRITE-GL-HEADER.
+008980     MOVE SPACES TO GL-HEADER-RECORD.
+008990     MOVE "HDR" TO GL-HDR-TYPE.
+009000     MOVE WS-RUN-DATE TO GL-HDR-RUN-DATE.
+009010     MOVE GL-SOURCE-SYSTEM-ID TO GL-HDR-SOURCE-SYS-ID.
+009020     WRITE GL-HEADER-RECORD.
+009030     ADD 1 TO WS-GLIFILE-LINE-COUNT.
+009040 6000-EXIT.
+009050     EXIT.
+009060 6100-WRITE-GL-DETAIL.
+009070     MOVE SPACES TO GL-DETAIL-RECORD.
+009080     MOVE "DTL" TO GL-DTL-TYPE.
+009090     MOVE NUM1 TO GL-DTL-NUM1.
+009100     MOVE NUM2 TO GL-DTL-NUM2.
+009110     MOVE RESULT TO GL-DTL-RESULT.
+009120     WRITE GL-DETAIL-RECORD.
+009130     ADD 1 TO WS-GLIFILE-LINE-COUNT.
+009140     IF RESULT < ZERO
+009150         COMPUTE GL-ABS-RESULT = RESULT * -1
+009160     ELSE
+009170         MOVE RESULT TO GL-ABS-RESULT
+009180     END-IF.
+009190     ADD GL-ABS-RESULT TO GL-HASH-TOTAL
+009200         ON SIZE ERROR
+009210             SET RUN-TOTAL-OVERFLOWED TO TRUE
+009220         NOT ON SIZE ERROR
+009230             ADD 1 TO GL-DETAIL-COUNT
+009240     END-ADD.
+009250 6100-EXIT.
+009260     EXIT.
+009270 6200-WRITE-GL-TRAILER.
+009280     MOVE SPACES TO GL-TRAILER-RECORD.
+009290     MOVE "TRL" TO GL-TRL-TYPE.
+009300     MOVE GL-DETAIL-COUNT TO GL-TRL-DETAIL-COUNT.
+009310     MOVE GL-HASH-TOTAL TO GL-TRL-HASH-TOTAL.
+009320     WRITE GL-TRAILER-RECORD.
+009330     ADD 1 TO WS-GLIFILE-LINE-COUNT.
+009340 6200-EXIT.
+009350     EXIT.
+009360 1900-PRINT-TOTALS-PAGE.
+009370     PERFORM 1800-PRINT-PAGE-HEADER THRU 1800-EXIT.
+009380     MOVE CONTROL-RECORD-COUNT TO RT-RECORD-COUNT.
+009390     MOVE CONTROL-TOTAL TO RT-CONTROL-TOTAL.
+009400     WRITE REPORT-LINE FROM REPORT-TOTAL-LINE-1.
+009410     WRITE REPORT-LINE FROM REPORT-TOTAL-LINE-2.
+009420     ADD 2 TO WS-REPORT-LINE-COUNT.
+009430 1900-EXIT.
+009440     EXIT.
+009450 7000-WRITE-AUDIT-TRAILER.
+009460     MOVE SPACES TO AUDIT-RECORD.
+009470     MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+009480     MOVE CONTROL-RECORD-COUNT TO AUD-RECORD-COUNT.
+009490     MOVE CONTROL-TOTAL TO AUD-CONTROL-TOTAL.
+009500     IF RUN-TOTAL-OVERFLOWED
+009510         MOVE "TRAILER-OVFL" TO AUD-LABEL
+009520     ELSE
+009530         MOVE "TRAILER" TO AUD-LABEL
+009540     END-IF.
+009550     WRITE AUDIT-RECORD.
+009560 7000-EXIT.
+009570     EXIT.
