@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------------
+000200* RJCTREC - SHARED REJECT-RECORD LAYOUT FOR THE A-PLUS-B FAMILY
+000300* OF SUMMATION PROGRAMS.  ORIGINAL INPUT LINE PLUS A REASON CODE
+000400* AND REASON TEXT FOR WHY THE LINE FAILED VALIDATION.
+000500*----------------------------------------------------------------
+000600     05  RJCT-LINE           PIC X(100).
+000700     05  FILLER              PIC X(01).
+000800     05  RJCT-RSN-CD         PIC 9(02).
+000900     05  FILLER              PIC X(01).
+001000     05  RJCT-RSN-TX         PIC X(30).
