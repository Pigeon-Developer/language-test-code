@@ -0,0 +1,265 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. A-PLUS-N.
+000120 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000130 INSTALLATION. GL-SUMMARIZATION.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  RGM  ORIGINAL.  VARIANT OF A-PLUS-B THAT SUMS A
+000200*                  VARIABLE NUMBER OF ADDENDS PER INPUT RECORD
+000210*                  INSTEAD OF A FIXED PAIR.  INPUT-LINE IS SPLIT
+000220*                  ON SPACE DELIMITERS INTO AN ADDEND TABLE ONE
+000230*                  TOKEN AT A TIME UNTIL THE LINE IS EXHAUSTED,
+000240*                  THE TABLE IS SUMMED INTO RESULT, AND A LINE
+000250*                  WITH ONLY TWO TOKENS FALLS OUT OF THE SAME
+000260*                  LOGIC WITHOUT ANY SPECIAL-CASE CODE.  SHARES
+000270*                  A-PLUS-B'S INPUT RECORD LAYOUT, REJECT-FILE
+000280*                  CONVENTIONS, AND REASON-CODE STYLE.
+000290* 08/09/2026  RGM  MOVED THE REJECT-RECORD LAYOUT INTO A SHARED
+000300*                  RJCTREC COPYBOOK NOW THAT A-PLUS-B USES THE
+000310*                  IDENTICAL LAYOUT, SO THE TWO PROGRAMS DON'T
+000320*                  DRIFT OUT OF SYNC ON A FIELD-BY-FIELD BASIS.
+000330* 08/09/2026  RGM  3300-SUM-ADDENDS NOW REJECTS A RECORD WHOSE
+000340*                  ADDEND TOTAL WON'T FIT IN RESULT INSTEAD OF
+000350*                  TRUNCATING IT INTO A SHORTER FIELD.
+000355* 08/09/2026  RGM  3120-STORE-TOKEN NOW STAGES ADDEND-VALUE
+000356*                  THROUGH A COMPUTE WITH AN ON SIZE ERROR CLAUSE
+000357*                  INSTEAD OF A PLAIN MOVE, SO A SYNTACTICALLY
+000358*                  NUMERIC TOKEN TOO LARGE FOR PIC S9(10) IS
+000359*                  REJECTED RATHER THAN SILENTLY TRUNCATED.
+000360*----------------------------------------------------------------
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT INPUT-FILE ASSIGN TO "NINFILE"
+000410         ORGANIZATION IS LINE SEQUENTIAL.
+000420     SELECT REJECT-FILE ASSIGN TO "NREJFILE"
+000430         ORGANIZATION IS LINE SEQUENTIAL.
+000440     SELECT REPORT-FILE ASSIGN TO "NRPTFILE"
+000450         ORGANIZATION IS LINE SEQUENTIAL.
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  INPUT-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500 01  INPUT-RECORD           PIC X(100).
+000510 FD  REJECT-FILE
+000520     LABEL RECORDS ARE STANDARD.
+000530 01  REJECT-RECORD.
+000540     COPY RJCTREC.
+000550 FD  REPORT-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570 01  REPORT-LINE             PIC X(80).
+000580 WORKING-STORAGE SECTION.
+000590*----------------------------------------------------------------
+000600* SWITCHES
+000610*----------------------------------------------------------------
+000620 01  INPUT-FILE-SWITCH      PIC X(01).
+000630     88  END-OF-INPUT-FILE  VALUE "Y".
+000640     88  MORE-INPUT-RECORDS VALUE "N".
+000650 01  RECORD-VALIDITY-SWITCH PIC X(01).
+000660     88  VALID-RECORD       VALUE "Y".
+000670     88  INVALID-RECORD     VALUE "N".
+000680*----------------------------------------------------------------
+000690* REJECT REASON CODE VALUES
+000700*----------------------------------------------------------------
+000710 01  RSN-CODE-VALUES.
+000720     05  RSN-BLANK-LINE     PIC 9(02) VALUE 01.
+000730     05  RSN-ADDEND-INVALID PIC 9(02) VALUE 02.
+000740     05  RSN-TOO-MANY-ADDS  PIC 9(02) VALUE 03.
+000750     05  RSN-TOO-FEW-ADDS   PIC 9(02) VALUE 04.
+000760     05  RSN-RESULT-OVERFLOW PIC 9(02) VALUE 05.
+000765     05  RSN-ADDEND-OVERFLOW PIC 9(02) VALUE 06.
+000770 01  CURRENT-RSN-CD         PIC 9(02).
+000780*----------------------------------------------------------------
+000790* WORKING FIELDS
+000800*----------------------------------------------------------------
+000810 01  INPUT-LINE             PIC X(100).
+000820 01  WS-LINE-LENGTH         PIC 9(03) COMP VALUE 100.
+000830 01  WS-PTR                 PIC 9(03) COMP.
+000840 01  WS-TOKEN-TEXT           PIC X(11).
+000850 01  RESULT                 PIC S9(10).
+000860 01  RESULT-WORK            PIC S9(11).
+000870*----------------------------------------------------------------
+000880* VARIABLE-LENGTH ADDEND TABLE
+000890*----------------------------------------------------------------
+000900 01  MAX-ADDENDS            PIC 9(02) COMP VALUE 20.
+000910 01  ADDEND-COUNT           PIC 9(02) COMP.
+000920 01  ADDEND-TABLE.
+000930     05  ADDEND-ENTRY OCCURS 20 TIMES INDEXED BY ADDEND-IDX.
+000940         10  ADDEND-TEXT    PIC X(11).
+000950         10  ADDEND-VALUE   PIC S9(10).
+000960*----------------------------------------------------------------
+000970* REPORT PRINT FIELDS
+000980*----------------------------------------------------------------
+000990 01  WS-RUN-DATE            PIC 9(08) COMP.
+001000 01  REPORT-HEADING-1.
+001010     05  FILLER             PIC X(09) VALUE "PROGRAM: ".
+001020     05  RH1-PROGRAM-NAME   PIC X(10) VALUE "A-PLUS-N".
+001030     05  FILLER             PIC X(11) VALUE SPACES.
+001040     05  FILLER             PIC X(10) VALUE "RUN DATE: ".
+001050     05  RH1-RUN-DATE       PIC 9(08).
+001060 01  REPORT-HEADING-2.
+001070     05  FILLER             PIC X(15) VALUE "ADDEND COUNT".
+001080     05  FILLER             PIC X(15) VALUE "RESULT".
+001090 01  REPORT-DETAIL-LINE.
+001100     05  RD-ADDEND-COUNT    PIC Z9.
+001110     05  FILLER             PIC X(13) VALUE SPACES.
+001120     05  RD-RESULT          PIC -Z(9)9.
+001130 01  REPORT-TOTAL-LINE.
+001140     05  FILLER             PIC X(15) VALUE "TOTAL RECORDS: ".
+001150     05  RT-RECORD-COUNT    PIC ZZZZZZZZ9.
+001160*----------------------------------------------------------------
+001170* RUN CONTROL TOTALS
+001180*----------------------------------------------------------------
+001190 01  CONTROL-RECORD-COUNT   PIC 9(09) COMP.
+001200 PROCEDURE DIVISION.
+001210 0000-MAINLINE.
+001220     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001230     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001240         UNTIL END-OF-INPUT-FILE.
+001250     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001260     STOP RUN.
+001270 1000-INITIALIZE.
+001280     SET MORE-INPUT-RECORDS TO TRUE.
+001290     MOVE ZERO TO CONTROL-RECORD-COUNT.
+001300     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001310     OPEN INPUT INPUT-FILE.
+001320     OPEN OUTPUT REJECT-FILE.
+001330     OPEN OUTPUT REPORT-FILE.
+001340     MOVE WS-RUN-DATE TO RH1-RUN-DATE.
+001350     WRITE REPORT-LINE FROM REPORT-HEADING-1.
+001360     WRITE REPORT-LINE FROM REPORT-HEADING-2.
+001370     PERFORM 5000-READ-INPUT-FILE THRU 5000-EXIT.
+001380 1000-EXIT.
+001390     EXIT.
+001400 2000-PROCESS-RECORD.
+001410     MOVE INPUT-RECORD TO INPUT-LINE.
+001420     PERFORM 3000-MAIN-PROCEDURE THRU 3000-EXIT.
+001430     PERFORM 5000-READ-INPUT-FILE THRU 5000-EXIT.
+001440 2000-EXIT.
+001450     EXIT.
+001460 3000-MAIN-PROCEDURE.
+001470     SET VALID-RECORD TO TRUE.
+001480     IF INPUT-LINE = SPACES
+001490         MOVE RSN-BLANK-LINE TO CURRENT-RSN-CD
+001500         SET INVALID-RECORD TO TRUE
+001510     ELSE
+001520         PERFORM 3100-SPLIT-INTO-ADDENDS THRU 3100-EXIT
+001530     END-IF.
+001540     IF VALID-RECORD
+001550         PERFORM 3300-SUM-ADDENDS THRU 3300-EXIT
+001560     END-IF.
+001570     IF VALID-RECORD
+001580         PERFORM 1850-WRITE-DETAIL-LINE THRU 1850-EXIT
+001590         ADD 1 TO CONTROL-RECORD-COUNT
+001600     ELSE
+001610         PERFORM 4000-WRITE-REJECT THRU 4000-EXIT
+001620     END-IF.
+001630 3000-EXIT.
+001640     EXIT.
+001650 3100-SPLIT-INTO-ADDENDS.
+001660     MOVE 1 TO WS-PTR.
+001670     MOVE ZERO TO ADDEND-COUNT.
+001680     PERFORM 3110-EXTRACT-NEXT-TOKEN THRU 3110-EXIT
+001690         UNTIL WS-PTR > WS-LINE-LENGTH
+001700         OR INVALID-RECORD.
+001710     IF VALID-RECORD AND ADDEND-COUNT < 2
+001720         MOVE RSN-TOO-FEW-ADDS TO CURRENT-RSN-CD
+001730         SET INVALID-RECORD TO TRUE
+001740     END-IF.
+001750 3100-EXIT.
+001760     EXIT.
+001770 3110-EXTRACT-NEXT-TOKEN.
+001780     MOVE SPACES TO WS-TOKEN-TEXT.
+001790     UNSTRING INPUT-LINE DELIMITED BY ALL SPACE
+001800         INTO WS-TOKEN-TEXT
+001810         WITH POINTER WS-PTR
+001820     END-UNSTRING.
+001830     IF WS-TOKEN-TEXT NOT = SPACES
+001840         PERFORM 3120-STORE-TOKEN THRU 3120-EXIT
+001850     END-IF.
+001860 3110-EXIT.
+001870     EXIT.
+001880 3120-STORE-TOKEN.
+001890     IF ADDEND-COUNT >= MAX-ADDENDS
+001900         MOVE RSN-TOO-MANY-ADDS TO CURRENT-RSN-CD
+001910         SET INVALID-RECORD TO TRUE
+001920     ELSE
+001930         ADD 1 TO ADDEND-COUNT
+001940         IF FUNCTION TEST-NUMVAL (WS-TOKEN-TEXT) NOT = 0
+001950             MOVE RSN-ADDEND-INVALID TO CURRENT-RSN-CD
+001960             SET INVALID-RECORD TO TRUE
+001970         ELSE
+001980             MOVE WS-TOKEN-TEXT TO ADDEND-TEXT (ADDEND-COUNT)
+001990             COMPUTE ADDEND-VALUE (ADDEND-COUNT) =
+001991                 FUNCTION NUMVAL (WS-TOKEN-TEXT)
+001992                 ON SIZE ERROR
+001993                     MOVE RSN-ADDEND-OVERFLOW TO CURRENT-RSN-CD
+001994                     SET INVALID-RECORD TO TRUE
+002000             END-COMPUTE
+002010         END-IF
+002020     END-IF.
+002030 3120-EXIT.
+002040     EXIT.
+002050 3300-SUM-ADDENDS.
+002060     MOVE ZERO TO RESULT-WORK.
+002070     PERFORM 3310-ADD-ONE-ADDEND THRU 3310-EXIT
+002080         VARYING ADDEND-IDX FROM 1 BY 1
+002090         UNTIL ADDEND-IDX > ADDEND-COUNT.
+002100     COMPUTE RESULT = RESULT-WORK
+002110         ON SIZE ERROR
+002120             MOVE RSN-RESULT-OVERFLOW TO CURRENT-RSN-CD
+002130             SET INVALID-RECORD TO TRUE
+002140     END-COMPUTE.
+002150 3300-EXIT.
+002160     EXIT.
+002170 3310-ADD-ONE-ADDEND.
+002180     ADD ADDEND-VALUE (ADDEND-IDX) TO RESULT-WORK.
+002190 3310-EXIT.
+002200     EXIT.
+002210 1850-WRITE-DETAIL-LINE.
+002220     MOVE ADDEND-COUNT TO RD-ADDEND-COUNT.
+002230     MOVE RESULT TO RD-RESULT.
+002240     WRITE REPORT-LINE FROM REPORT-DETAIL-LINE.
+002250 1850-EXIT.
+002260     EXIT.
+002270 4000-WRITE-REJECT.
+002280     MOVE SPACES TO REJECT-RECORD.
+002290     MOVE INPUT-LINE TO RJCT-LINE.
+002300     MOVE CURRENT-RSN-CD TO RJCT-RSN-CD.
+002310     EVALUATE CURRENT-RSN-CD
+002320         WHEN RSN-BLANK-LINE
+002330             MOVE "BLANK INPUT LINE" TO RJCT-RSN-TX
+002340         WHEN RSN-ADDEND-INVALID
+002350             MOVE "ADDEND NOT NUMERIC" TO RJCT-RSN-TX
+002360         WHEN RSN-TOO-MANY-ADDS
+002370             MOVE "TOO MANY ADDENDS ON RECORD" TO RJCT-RSN-TX
+002380         WHEN RSN-TOO-FEW-ADDS
+002390             MOVE "FEWER THAN TWO ADDENDS" TO RJCT-RSN-TX
+002400         WHEN RSN-RESULT-OVERFLOW
+002410             MOVE "RESULT OVERFLOW" TO RJCT-RSN-TX
+002415         WHEN RSN-ADDEND-OVERFLOW
+002416             MOVE "ADDEND TOO LARGE FOR FIELD" TO RJCT-RSN-TX
+002420         WHEN OTHER
+002430             MOVE "UNKNOWN VALIDATION FAILURE" TO RJCT-RSN-TX
+002440     END-EVALUATE.
+002450     WRITE REJECT-RECORD.
+002460 4000-EXIT.
+002470     EXIT.
+002480 5000-READ-INPUT-FILE.
+002490     READ INPUT-FILE
+002500         AT END
+002510             SET END-OF-INPUT-FILE TO TRUE
+002520     END-READ.
+002530 5000-EXIT.
+002540     EXIT.
+002550 8000-TERMINATE.
+002560     MOVE CONTROL-RECORD-COUNT TO RT-RECORD-COUNT.
+002570     WRITE REPORT-LINE FROM REPORT-TOTAL-LINE.
+002580     CLOSE INPUT-FILE.
+002590     CLOSE REJECT-FILE.
+002600     CLOSE REPORT-FILE.
+002610 8000-EXIT.
+002620     EXIT.
